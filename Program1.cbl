@@ -1,137 +1,606 @@
-      *Author: Carson Gerbitz
-      /Class: COBOL 2230-01
-      /Date: 2/24/2019
-      /Description: This program takes in customer info and sales 
-      /info for a mock up laptop sale. Then it calculates dicounts, 
-      /sales tax, and totals.
-
-       identification division.
-       program-id. Program1.
-
-       data division.
-       working-storage section.
-       01 CUSTOMER-NAME            PIC A(15).
-       01 CUSTOMER-ADDRESS         PIC A(15).
-       01 CUSTOMER-CITY-STATE-ZIP  PIC A(15)9(5).
-       01 CUSTOMER-PHONE           PIC 9(3)A9(3)A9(4).
-       01 DISPLAY-AMOUNT           PIC 9(4).9(2) VALUE 0000.00.
-       01 COMPUTER.
-           05 DESCRIPTION          PIC A(30).
-           05 PRICE                PIC 9(4)V9(2) VALUE 0000.00.
-           05 DISCOUNT             PIC 9(4)V9(2) VALUE 0000.00.
-           05 DISCOUNT-PCT-MID     PIC 9V9(2) VALUE 0.05.
-           05 DISCOUNT-PCT-HIGH    PIC 9V9(2) VALUE 0.010.
-           05 SUB-TOTAL            PIC 9(4)V9(2) VALUE 0000.00.
-           05 NET-SALE             PIC 9(4)V9(2) VALUE 0000.00.
-           05 SALES-TAX            PIC 9(4)V9(2) VALUE 0000.00.
-           05 SALES-TAX-PCT        PIC 9V9(3) VALUE 0.075.
-           05 INVOICE-TOTAL        PIC 9(4)V9(2) VALUE 0000.00.
-       01 ACCESSORIES.
-           05 DISCOUNT-PCT-MID     PIC 9V9(3) VALUE 0.03.
-           05 DISCOUNT-PCT-HIGH    PIC 9V9(3) VALUE 0.05.
-           05 DISCOUNT             PIC 9(4)V9(2) VALUE 0000.00.
-           05 TOTAL                PIC 9(4)V9(2) VALUE 0000.00.
-           05 DESCRIPTION          PIC A(15).
-           05 LOOP-COUNT           PIC 9 VALUE 1.
-           05 PRICE                PIC 9(4)V9(2) VALUE 0000.00.
-
-       procedure division.
-      *This paragraph gathers the customer's personal information.    
-           DISPLAY "Carson Gerbitz                 Computer Invoice".
-
-           DISPLAY "Enter Customer name: "
-               ACCEPT CUSTOMER-NAME.
-
-           DISPLAY "Enter Customer Address: "
-               ACCEPT CUSTOMER-ADDRESS.
-
-           DISPLAY "Enter Customer City, State Zip: "
-               ACCEPT CUSTOMER-CITY-STATE-ZIP.
-
-           DISPLAY "Enter Customer's Phone #: "
-               ACCEPT CUSTOMER-PHONE.
-
-      *This paragraph gathers the description and price of the ordered
-      /computer.    
-           DISPLAY "ITEMS ORDERED | Price"
-
-           DISPLAY "Enter Computer name: "
-               ACCEPT DESCRIPTION OF COMPUTER.
-
-           DISPLAY "Enter Computer price: "
-               ACCEPT PRICE OF COMPUTER.
-
-      *This paragraph handles the loop to gather prices of a customer's
-      /accessories.
-           DISPLAY "XXXXX to end accessories".
-
-           PERFORM UNTIL LOOP-COUNT=6
-               DISPLAY "Enter description of Accessory " LOOP-COUNT
-               ACCEPT DESCRIPTION of ACCESSORIES
-               IF DESCRIPTION of ACCESSORIES="XXXXX"
-                   EXIT PERFORM
-               END-IF
-               DISPLAY "Enter price of Accessory " LOOP-COUNT
-               ACCEPT PRICE OF ACCESSORIES
-               ADD PRICE OF ACCESSORIES TO TOTAL OF ACCESSORIES
-               COMPUTE LOOP-COUNT = LOOP-COUNT + 1
-           END-PERFORM.
-
-      *This paragraph handles the subtotal, discounts, tax, net sale, 
-      /and invoice total calculations.
-           ADD PRICE OF COMPUTER TO SUB-TOTAL OF COMPUTER.
-           ADD TOTAL OF ACCESSORIES TO SUB-TOTAL OF COMPUTER.
-           MOVE SUB-TOTAL OF COMPUTER TO DISPLAY-AMOUNT.
-           DISPLAY "Subtotal: $" DISPLAY-AMOUNT.
-
-      *This block calculates the discount for the computer.
-           IF PRICE OF COMPUTER < 1000.00 THEN
-               MOVE ZEROS TO DISCOUNT OF COMPUTER
-           END-IF.
-           if PRICE OF COMPUTER > 1000.00 AND PRICE OF COMPUTER < 
-           1500.00 THEN
-               MULTIPLY PRICE OF COMPUTER BY DISCOUNT-PCT-MID OF 
-               COMPUTER GIVING DISCOUNT OF COMPUTER
-           END-IF.
-           IF PRICE OF COMPUTER > 1500.00 THEN
-               MULTIPLY PRICE OF COMPUTER BY DISCOUNT-PCT-HIGH OF 
-               COMPUTER GIVING DISCOUNT of COMPUTER
-           END-IF.
-
-      *This block calculates the discount for the accessories.
-           IF TOTAL OF ACCESSORIES < 100.00 THEN
-               MOVE ZEROS TO DISCOUNT OF ACCESSORIES
-           END-IF.
-           IF TOTAL OF ACCESSORIES > 100.00 AND TOTAL OF ACCESSORIES < 
-           200.00 THEN
-               MULTIPLY TOTAL OF ACCESSORIES BY DISCOUNT-PCT-MID of 
-               ACCESSORIES GIVING DISCOUNT OF ACCESSORIES
-           END-IF.
-           IF TOTAL OF ACCESSORIES > 200.00 THEN
-               MULTIPLY TOTAL OF ACCESSORIES BY DISCOUNT-PCT-HIGH of 
-               ACCESSORIES GIVING DISCOUNT of ACCESSORIES
-           END-IF.
-
-      *This block calculates total discounts, net sale, and sales tax.
-           ADD DISCOUNT OF ACCESSORIES TO DISCOUNT OF COMPUTER.
-           SUBTRACT DISCOUNT OF COMPUTER FROM SUB-TOTAL OF COMPUTER 
-               GIVING NET-SALE OF COMPUTER.
-           MULTIPLY NET-SALE OF COMPUTER BY SALES-TAX-PCT OF COMPUTER 
-               GIVING SALES-TAX OF COMPUTER.
-           MOVE DISCOUNT OF COMPUTER TO DISPLAY-AMOUNT.
-           DISPLAY "Discount: $" DISPLAY-AMOUNT "-".
-           MOVE NET-SALE OF COMPUTER TO DISPLAY-AMOUNT.
-           DISPLAY "Net sale: $" DISPLAY-AMOUNT.
-           MOVE SALES-TAX TO DISPLAY-AMOUNT.
-           DISPLAY "Sales tax: $" DISPLAY-AMOUNT.
-
-      *This block calculates the invoice total and waits for the user
-      /to close the program.
-           ADD SALES-TAX OF COMPUTER TO INVOICE-TOTAL OF COMPUTER.
-           ADD NET-SALE OF COMPUTER TO INVOICE-TOTAL OF COMPUTER.
-           MOVE INVOICE-TOTAL TO DISPLAY-AMOUNT.
-           DISPLAY "Invoice Total: $" DISPLAY-AMOUNT.
-           DISPLAY "Press ENTER to end"
-               ACCEPT INVOICE-TOTAL.
-
-       end program Program1.
\ No newline at end of file
+      ******************************************************************
+      * PROGRAM-ID: PROGRAM1
+      * AUTHOR:     Carson Gerbitz
+      * INSTALLATION: Gerbitz Home Office
+      * DATE-WRITTEN: 02/24/2019
+      * DATE-COMPILED:
+      *
+      * DESCRIPTION
+      *   Interactive laptop-sale invoice entry.  Prompts the
+      *   operator for customer and sale information, computes
+      *   volume discounts, sales tax, and the invoice total, then
+      *   displays the finished invoice and files a copy of the
+      *   transaction away for the day's records.
+      *
+      * MODIFICATION HISTORY
+      *   2019-02-24  CG  Original version - screen only, nothing
+      *                   saved anywhere once the operator hits ENTER.
+      *   2026-08-08  CG  Recast the whole flow into numbered
+      *                   paragraphs and added INVOICE-FILE so every
+      *                   sale is written to a durable transaction
+      *                   record instead of just scrolling off the
+      *                   screen.
+      *   2026-08-08  CG  Added operator ID prompt and AUDIT-FILE so
+      *                   every invoice logs who rang it up and when.
+      *   2026-08-08  CG  Factored the discount/tax/total calculation
+      *                   out into the shared CALCSALE subprogram so
+      *                   batch order entry (PROGRAM3) computes a sale
+      *                   the same way this program does.
+      *   2026-08-08  CG  Factored discount/tax table loading out into
+      *                   the shared RATELOAD subprogram (batch order
+      *                   entry was hand-keeping an identical copy) and
+      *                   moved the flat home-state tax rate into the
+      *                   TAXDFLT copybook so it cannot drift out of
+      *                   step between the two programs.
+      ******************************************************************
+
+       identification division.
+       program-id. Program1.
+       author. Carson Gerbitz.
+       installation. Gerbitz Home Office.
+       date-written. 02/24/2019.
+       date-compiled.
+
+       environment division.
+       input-output section.
+       file-control.
+           select INVOICE-FILE assign to "INVOICE"
+               organization is sequential
+               file status is INVOICE-FILE-STATUS.
+
+           select CUSTMAST-FILE assign to "CUSTMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is CM-PHONE
+               file status is CUSTMAST-FILE-STATUS.
+
+           select PRINT-FILE assign to "INVPRT"
+               organization is line sequential
+               file status is PRINT-FILE-STATUS.
+
+           select AUDIT-FILE assign to "AUDITLOG"
+               organization is sequential
+               file status is AUDIT-FILE-STATUS.
+
+       data division.
+       file section.
+       fd  INVOICE-FILE
+           label records are standard.
+       copy INVREC.
+
+       fd  CUSTMAST-FILE
+           label records are standard.
+       copy CUSTREC.
+
+       fd  PRINT-FILE
+           label records are standard.
+       copy PRTREC.
+
+       fd  AUDIT-FILE
+           label records are standard.
+       copy AUDITREC.
+
+       working-storage section.
+       77  INVOICE-FILE-STATUS         PIC X(02) VALUE "00".
+           88  INVOICE-FILE-OK                    VALUE "00".
+
+       77  CUSTMAST-FILE-STATUS        PIC X(02) VALUE "00".
+           88  CUSTMAST-FILE-OK                   VALUE "00".
+
+       77  PRINT-FILE-STATUS           PIC X(02) VALUE "00".
+           88  PRINT-FILE-OK                       VALUE "00".
+
+       copy DISCWRK.
+       copy TAXWRK.
+       copy TAXDFLT.
+
+       copy SALEPARM.
+
+       77  AUDIT-FILE-STATUS           PIC X(02) VALUE "00".
+           88  AUDIT-FILE-OK                       VALUE "00".
+
+       77  WS-OPERATOR-ID              PIC X(05) VALUE SPACES.
+       01  WS-AUDIT-DATE               PIC 9(08) VALUE ZERO.
+       01  WS-AUDIT-TIME               PIC 9(08) VALUE ZERO.
+
+       77  CUSTOMER-FOUND-SW           PIC X(01) VALUE "N".
+           88  CUSTOMER-FOUND                     VALUE "Y".
+           88  CUSTOMER-NOT-FOUND                 VALUE "N".
+
+       01  CUSTOMER-NAME            PIC A(15).
+       01  CUSTOMER-ADDRESS         PIC A(15).
+       01  CUSTOMER-CITY-STATE-ZIP  PIC A(15)9(5).
+       01  CUSTOMER-CSZ-DETAIL REDEFINES CUSTOMER-CITY-STATE-ZIP.
+           05  CCZ-CITY-STATE       PIC A(15).
+           05  CCZ-ZIP              PIC 9(05).
+       01  CUSTOMER-PHONE           PIC 9(3)A9(3)A9(4).
+       01  DISPLAY-AMOUNT           PIC 9(4).9(2) VALUE 0000.00.
+       01  DISPLAY-AMOUNT-WIDE      PIC 9(6).9(2) VALUE 0000000.00.
+       01  COMPUTER.
+           05 DESCRIPTION          PIC A(30).
+           05 PRICE                PIC 9(4)V9(2) VALUE 0000.00.
+           05 PRICE-CHECK REDEFINES PRICE PIC X(06).
+           05 DISCOUNT             PIC 9(6)V9(2) VALUE 0000000.00.
+           05 SUB-TOTAL            PIC 9(6)V9(2) VALUE 0000000.00.
+           05 NET-SALE             PIC 9(6)V9(2) VALUE 0000000.00.
+           05 SALES-TAX            PIC 9(6)V9(2) VALUE 0000000.00.
+           05 INVOICE-TOTAL        PIC 9(6)V9(2) VALUE 0000000.00.
+       01  ACCESSORIES.
+           05 DISCOUNT             PIC 9(4)V9(2) VALUE 0000.00.
+           05 TOTAL                PIC 9(6)V9(2) VALUE 0000000.00.
+           05 ACCESSORY-COUNT      PIC 9(02) VALUE ZERO.
+           05 ACCESSORY-LINE OCCURS 20 TIMES
+               INDEXED BY ACCESSORY-IDX.
+               10 DESCRIPTION      PIC A(15).
+               10 PRICE            PIC 9(4)V9(2) VALUE 0000.00.
+               10 PRICE-CHECK REDEFINES PRICE PIC X(06).
+
+       77  COMPUTER-PRICE-SW           PIC X(01) VALUE "N".
+           88  COMPUTER-PRICE-VALID                VALUE "Y".
+           88  COMPUTER-PRICE-INVALID              VALUE "N".
+
+       77  ACCESSORY-PRICE-SW          PIC X(01) VALUE "N".
+           88  ACCESSORY-PRICE-VALID               VALUE "Y".
+           88  ACCESSORY-PRICE-INVALID             VALUE "N".
+
+       77  ACCESSORIES-DONE-SW         PIC X(01) VALUE "N".
+           88  ACCESSORIES-DONE                    VALUE "Y".
+           88  ACCESSORIES-NOT-DONE                VALUE "N".
+
+       77  WS-ACCESSORY-DESC-INPUT     PIC A(15).
+       77  WS-ACCESSORY-NUM            PIC 9(02) COMP VALUE ZERO.
+       77  WS-ACC-SUB                  PIC 9(02) COMP VALUE ZERO.
+
+       77  WS-COMPUTER-PRICE-INPUT     PIC X(06).
+       77  WS-ACCESSORY-PRICE-INPUT    PIC X(06).
+
+       procedure division.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 0050-GET-OPERATOR THRU 0050-EXIT.
+           PERFORM 0100-LOAD-RATE-TABLES THRU 0100-EXIT.
+           PERFORM 1000-GET-CUSTOMER THRU 1000-EXIT.
+           PERFORM 2000-GET-COMPUTER THRU 2000-EXIT.
+           PERFORM 3000-GET-ACCESSORIES THRU 3000-EXIT.
+           PERFORM 4000-CALCULATE-INVOICE THRU 4000-EXIT.
+           PERFORM 5000-DISPLAY-INVOICE THRU 5000-EXIT.
+           PERFORM 7500-PRINT-INVOICE THRU 7500-EXIT.
+           PERFORM 8000-WRITE-INVOICE-RECORD THRU 8000-EXIT.
+           PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 0050-GET-OPERATOR - identifies who is running the sale so the
+      * audit trail can show it against every invoice written.
+      *----------------------------------------------------------------
+       0050-GET-OPERATOR.
+           DISPLAY "Enter Operator ID: "
+               ACCEPT WS-OPERATOR-ID.
+       0050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0100-LOAD-RATE-TABLES - hands off to the shared RATELOAD
+      * subprogram so the discount and tax tables (and the fallback
+      * tiers used when a rate file is missing) are loaded exactly the
+      * way batch order entry loads them, from one copy of the logic.
+      *----------------------------------------------------------------
+       0100-LOAD-RATE-TABLES.
+           CALL "RATELOAD" USING DISCOUNT-RATE-TABLE
+                                  TAX-RATE-TABLE.
+       0100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-GET-CUSTOMER - gathers the customer's personal
+      * information.  A returning customer is looked up by phone
+      * number in CUSTMAST-FILE; only a genuinely new customer is
+      * prompted for the rest of the fields.
+      *----------------------------------------------------------------
+       1000-GET-CUSTOMER.
+           DISPLAY "Carson Gerbitz                 Computer Invoice".
+
+           DISPLAY "Enter Customer's Phone #: "
+               ACCEPT CUSTOMER-PHONE.
+
+           PERFORM 1100-LOOKUP-CUSTOMER THRU 1100-EXIT.
+
+           IF CUSTOMER-NOT-FOUND
+               PERFORM 1200-ACCEPT-NEW-CUSTOMER THRU 1200-EXIT
+               PERFORM 1300-SAVE-NEW-CUSTOMER THRU 1300-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-LOOKUP-CUSTOMER - reads CUSTMAST-FILE by phone number.
+      *----------------------------------------------------------------
+       1100-LOOKUP-CUSTOMER.
+           SET CUSTOMER-NOT-FOUND TO TRUE.
+           MOVE CUSTOMER-PHONE TO CM-PHONE.
+           OPEN INPUT CUSTMAST-FILE.
+           IF NOT CUSTMAST-FILE-OK
+               GO TO 1100-EXIT
+           END-IF.
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   GO TO 1100-EXIT
+           END-READ.
+           MOVE CM-NAME          TO CUSTOMER-NAME.
+           MOVE CM-ADDRESS       TO CUSTOMER-ADDRESS.
+           MOVE CM-CITY-STATE-ZIP TO CUSTOMER-CITY-STATE-ZIP.
+           SET CUSTOMER-FOUND TO TRUE.
+           DISPLAY "Welcome back, " CUSTOMER-NAME.
+       1100-EXIT.
+           CLOSE CUSTMAST-FILE.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1200-ACCEPT-NEW-CUSTOMER - prompts for the rest of a new
+      * customer's information; the phone number was already keyed
+      * in 1000-GET-CUSTOMER.
+      *----------------------------------------------------------------
+       1200-ACCEPT-NEW-CUSTOMER.
+           DISPLAY "New customer - please enter full information.".
+
+           DISPLAY "Enter Customer name: "
+               ACCEPT CUSTOMER-NAME.
+
+           DISPLAY "Enter Customer Address: "
+               ACCEPT CUSTOMER-ADDRESS.
+
+           DISPLAY "Enter Customer City, State (up to 15 chars): "
+               ACCEPT CCZ-CITY-STATE.
+
+           DISPLAY "Enter Customer Zip: "
+               ACCEPT CCZ-ZIP.
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1300-SAVE-NEW-CUSTOMER - adds the new customer to CUSTMAST-
+      * FILE so the next visit finds them by phone number.
+      *----------------------------------------------------------------
+       1300-SAVE-NEW-CUSTOMER.
+           MOVE CUSTOMER-PHONE          TO CM-PHONE.
+           MOVE CUSTOMER-NAME           TO CM-NAME.
+           MOVE CUSTOMER-ADDRESS        TO CM-ADDRESS.
+           MOVE CUSTOMER-CITY-STATE-ZIP TO CM-CITY-STATE-ZIP.
+           OPEN I-O CUSTMAST-FILE.
+           IF NOT CUSTMAST-FILE-OK
+               CLOSE CUSTMAST-FILE
+               OPEN OUTPUT CUSTMAST-FILE
+           END-IF.
+           WRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Warning - customer record not saved"
+           END-WRITE.
+           CLOSE CUSTMAST-FILE.
+       1300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-GET-COMPUTER - gathers the description and price of the
+      * ordered computer.
+      *----------------------------------------------------------------
+       2000-GET-COMPUTER.
+           DISPLAY "ITEMS ORDERED | Price".
+
+           DISPLAY "Enter Computer name: "
+               ACCEPT DESCRIPTION OF COMPUTER.
+
+           SET COMPUTER-PRICE-INVALID TO TRUE.
+           PERFORM 2100-VALIDATE-COMPUTER-PRICE THRU 2100-EXIT
+               UNTIL COMPUTER-PRICE-VALID.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-VALIDATE-COMPUTER-PRICE - re-prompts until a positive,
+      * all-digit price is entered instead of letting a mistyped
+      * amount silently corrupt the invoice.
+      *----------------------------------------------------------------
+       2100-VALIDATE-COMPUTER-PRICE.
+           DISPLAY "Enter Computer price: "
+               ACCEPT WS-COMPUTER-PRICE-INPUT.
+           IF WS-COMPUTER-PRICE-INPUT IS NUMERIC
+               MOVE WS-COMPUTER-PRICE-INPUT TO PRICE-CHECK OF COMPUTER
+           ELSE
+               MOVE ZEROS TO PRICE OF COMPUTER
+           END-IF.
+           IF PRICE OF COMPUTER > ZERO
+               SET COMPUTER-PRICE-VALID TO TRUE
+           ELSE
+               DISPLAY "Invalid price - digits only, no decimal "
+                   "point, e.g. 150000 for $1500.00"
+               MOVE ZEROS TO PRICE OF COMPUTER
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-GET-ACCESSORIES - handles the loop to gather prices of a
+      * customer's accessories.
+      *----------------------------------------------------------------
+       3000-GET-ACCESSORIES.
+           DISPLAY "XXXXX to end accessories".
+           SET ACCESSORIES-NOT-DONE TO TRUE.
+
+           PERFORM 3100-GET-ONE-ACCESSORY THRU 3100-EXIT
+               UNTIL ACCESSORIES-DONE
+               OR ACCESSORY-COUNT OF ACCESSORIES = 20.
+
+           IF ACCESSORY-COUNT OF ACCESSORIES = 20
+               AND ACCESSORIES-NOT-DONE
+               DISPLAY "Maximum of 20 accessories reached."
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3100-GET-ONE-ACCESSORY - accepts one accessory line into the
+      * ACCESSORY-LINE table and displays a running line as it goes.
+      *----------------------------------------------------------------
+       3100-GET-ONE-ACCESSORY.
+           COMPUTE WS-ACCESSORY-NUM = ACCESSORY-COUNT OF ACCESSORIES
+               + 1.
+           DISPLAY "Enter description of Accessory " WS-ACCESSORY-NUM.
+           ACCEPT WS-ACCESSORY-DESC-INPUT.
+           IF WS-ACCESSORY-DESC-INPUT = "XXXXX"
+               SET ACCESSORIES-DONE TO TRUE
+               GO TO 3100-EXIT
+           END-IF.
+
+           ADD 1 TO ACCESSORY-COUNT OF ACCESSORIES.
+           SET ACCESSORY-IDX TO ACCESSORY-COUNT OF ACCESSORIES.
+           MOVE WS-ACCESSORY-DESC-INPUT
+               TO DESCRIPTION OF ACCESSORY-LINE (ACCESSORY-IDX).
+
+           SET ACCESSORY-PRICE-INVALID TO TRUE.
+           PERFORM 3110-VALIDATE-ACCESSORY-PRICE THRU 3110-EXIT
+               UNTIL ACCESSORY-PRICE-VALID.
+
+           ADD PRICE OF ACCESSORY-LINE (ACCESSORY-IDX)
+               TO TOTAL OF ACCESSORIES.
+
+           MOVE PRICE OF ACCESSORY-LINE (ACCESSORY-IDX)
+               TO DISPLAY-AMOUNT.
+           DISPLAY "  " WS-ACCESSORY-NUM ") "
+               DESCRIPTION OF ACCESSORY-LINE (ACCESSORY-IDX)
+               " $" DISPLAY-AMOUNT.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3110-VALIDATE-ACCESSORY-PRICE - re-prompts until a positive,
+      * all-digit accessory price is entered.
+      *----------------------------------------------------------------
+       3110-VALIDATE-ACCESSORY-PRICE.
+           DISPLAY "Enter price of Accessory " WS-ACCESSORY-NUM.
+           ACCEPT WS-ACCESSORY-PRICE-INPUT.
+           IF WS-ACCESSORY-PRICE-INPUT IS NUMERIC
+               MOVE WS-ACCESSORY-PRICE-INPUT
+                   TO PRICE-CHECK OF ACCESSORY-LINE (ACCESSORY-IDX)
+           ELSE
+               MOVE ZEROS TO PRICE OF ACCESSORY-LINE (ACCESSORY-IDX)
+           END-IF.
+           IF PRICE OF ACCESSORY-LINE (ACCESSORY-IDX) > ZERO
+               SET ACCESSORY-PRICE-VALID TO TRUE
+           ELSE
+               DISPLAY "Invalid price - digits only, no decimal "
+                   "point, e.g. 2500 for $25.00"
+               MOVE ZEROS TO PRICE OF ACCESSORY-LINE (ACCESSORY-IDX)
+           END-IF.
+       3110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4000-CALCULATE-INVOICE - hands the sale amounts to CALCSALE,
+      * the discount/tax/total calculator shared with batch order
+      * entry, then moves its results back into the invoice fields.
+      *----------------------------------------------------------------
+       4000-CALCULATE-INVOICE.
+           MOVE PRICE OF COMPUTER      TO SCP-COMPUTER-PRICE.
+           MOVE TOTAL OF ACCESSORIES   TO SCP-ACCESSORY-TOTAL.
+           MOVE CCZ-ZIP                TO SCP-CUSTOMER-ZIP.
+           MOVE HOME-STATE-TAX-PCT     TO SCP-DEFAULT-TAX-PCT.
+
+           CALL "CALCSALE" USING SALE-CALC-PARMS
+                                  DISCOUNT-RATE-TABLE
+                                  TAX-RATE-TABLE.
+
+           MOVE SCP-SUB-TOTAL          TO SUB-TOTAL OF COMPUTER.
+           MOVE SCP-ACCESSORY-DISCOUNT TO DISCOUNT OF ACCESSORIES.
+           MOVE SCP-TOTAL-DISCOUNT     TO DISCOUNT OF COMPUTER.
+           MOVE SCP-NET-SALE           TO NET-SALE OF COMPUTER.
+           MOVE SCP-SALES-TAX          TO SALES-TAX OF COMPUTER.
+           MOVE SCP-INVOICE-TOTAL      TO INVOICE-TOTAL OF COMPUTER.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 5000-DISPLAY-INVOICE - shows the finished invoice on the
+      * screen and waits for the operator to close the program.
+      *----------------------------------------------------------------
+       5000-DISPLAY-INVOICE.
+           MOVE SUB-TOTAL OF COMPUTER TO DISPLAY-AMOUNT-WIDE.
+           DISPLAY "Subtotal: $" DISPLAY-AMOUNT-WIDE.
+
+           MOVE DISCOUNT OF COMPUTER TO DISPLAY-AMOUNT-WIDE.
+           DISPLAY "Discount: $" DISPLAY-AMOUNT-WIDE "-".
+
+           MOVE NET-SALE OF COMPUTER TO DISPLAY-AMOUNT-WIDE.
+           DISPLAY "Net sale: $" DISPLAY-AMOUNT-WIDE.
+
+           MOVE SALES-TAX OF COMPUTER TO DISPLAY-AMOUNT-WIDE.
+           DISPLAY "Sales tax: $" DISPLAY-AMOUNT-WIDE.
+
+           MOVE INVOICE-TOTAL OF COMPUTER TO DISPLAY-AMOUNT-WIDE.
+           DISPLAY "Invoice Total: $" DISPLAY-AMOUNT-WIDE.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 7500-PRINT-INVOICE - lays out a formatted, mailable invoice
+      * on PRINT-FILE: letterhead, customer block, one line per item,
+      * then the subtotal/discount/tax/total block.
+      *----------------------------------------------------------------
+       7500-PRINT-INVOICE.
+           OPEN OUTPUT PRINT-FILE.
+
+           WRITE PRINT-RECORD FROM WS-PRT-TITLE-LINE.
+           MOVE SPACES TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE "Customer Name:" TO PRT-CUST-LABEL.
+           MOVE CUSTOMER-NAME TO PRT-CUST-VALUE.
+           WRITE PRINT-RECORD FROM WS-PRT-CUSTOMER-LINE.
+
+           MOVE "Address:" TO PRT-CUST-LABEL.
+           MOVE CUSTOMER-ADDRESS TO PRT-CUST-VALUE.
+           WRITE PRINT-RECORD FROM WS-PRT-CUSTOMER-LINE.
+
+           MOVE "City, State Zip:" TO PRT-CUST-LABEL.
+           MOVE CUSTOMER-CITY-STATE-ZIP TO PRT-CUST-VALUE.
+           WRITE PRINT-RECORD FROM WS-PRT-CUSTOMER-LINE.
+
+           MOVE "Phone:" TO PRT-CUST-LABEL.
+           MOVE CUSTOMER-PHONE TO PRT-CUST-VALUE.
+           WRITE PRINT-RECORD FROM WS-PRT-CUSTOMER-LINE.
+
+           MOVE SPACES TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE DESCRIPTION OF COMPUTER TO PRT-ITEM-DESC.
+           MOVE PRICE OF COMPUTER TO PRT-ITEM-PRICE.
+           WRITE PRINT-RECORD FROM WS-PRT-ITEM-LINE.
+
+           PERFORM 7510-PRINT-ACCESSORY-LINE THRU 7510-EXIT
+               VARYING WS-ACC-SUB FROM 1 BY 1
+               UNTIL WS-ACC-SUB > ACCESSORY-COUNT OF ACCESSORIES.
+
+           MOVE SPACES TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE "Subtotal" TO PRT-AMT-LABEL.
+           MOVE SUB-TOTAL OF COMPUTER TO PRT-AMT-VALUE.
+           WRITE PRINT-RECORD FROM WS-PRT-AMOUNT-LINE.
+
+           MOVE "Discount" TO PRT-AMT-LABEL.
+           MOVE DISCOUNT OF COMPUTER TO PRT-AMT-VALUE.
+           WRITE PRINT-RECORD FROM WS-PRT-AMOUNT-LINE.
+
+           MOVE "Net Sale" TO PRT-AMT-LABEL.
+           MOVE NET-SALE OF COMPUTER TO PRT-AMT-VALUE.
+           WRITE PRINT-RECORD FROM WS-PRT-AMOUNT-LINE.
+
+           MOVE "Sales Tax" TO PRT-AMT-LABEL.
+           MOVE SALES-TAX OF COMPUTER TO PRT-AMT-VALUE.
+           WRITE PRINT-RECORD FROM WS-PRT-AMOUNT-LINE.
+
+           MOVE "Invoice Total" TO PRT-AMT-LABEL.
+           MOVE INVOICE-TOTAL OF COMPUTER TO PRT-AMT-VALUE.
+           WRITE PRINT-RECORD FROM WS-PRT-AMOUNT-LINE.
+
+           CLOSE PRINT-FILE.
+       7500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 7510-PRINT-ACCESSORY-LINE - prints one accessory detail line.
+      *----------------------------------------------------------------
+       7510-PRINT-ACCESSORY-LINE.
+           MOVE DESCRIPTION OF ACCESSORY-LINE (WS-ACC-SUB)
+               TO PRT-ITEM-DESC.
+           MOVE PRICE OF ACCESSORY-LINE (WS-ACC-SUB)
+               TO PRT-ITEM-PRICE.
+           WRITE PRINT-RECORD FROM WS-PRT-ITEM-LINE.
+       7510-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-WRITE-INVOICE-RECORD - files a copy of the completed
+      * sale to INVOICE-FILE so the day's transactions survive past
+      * the terminal session.
+      *----------------------------------------------------------------
+       8000-WRITE-INVOICE-RECORD.
+           OPEN EXTEND INVOICE-FILE.
+           IF NOT INVOICE-FILE-OK
+               CLOSE INVOICE-FILE
+               OPEN OUTPUT INVOICE-FILE
+           END-IF.
+
+           MOVE CUSTOMER-NAME           TO INV-CUSTOMER-NAME.
+           MOVE CUSTOMER-ADDRESS        TO INV-CUSTOMER-ADDRESS.
+           MOVE CUSTOMER-CITY-STATE-ZIP TO INV-CUSTOMER-CITY-ST-ZIP.
+           MOVE CUSTOMER-PHONE          TO INV-CUSTOMER-PHONE.
+           MOVE DESCRIPTION OF COMPUTER TO INV-COMPUTER-DESC.
+           MOVE PRICE OF COMPUTER       TO INV-COMPUTER-PRICE.
+           MOVE ACCESSORY-COUNT OF ACCESSORIES TO INV-ACCESSORY-COUNT.
+           PERFORM 8100-MOVE-ACCESSORY-LINE THRU 8100-EXIT
+               VARYING WS-ACC-SUB FROM 1 BY 1
+               UNTIL WS-ACC-SUB > ACCESSORY-COUNT OF ACCESSORIES.
+           MOVE TOTAL OF ACCESSORIES    TO INV-ACCESSORY-TOTAL.
+           MOVE SUB-TOTAL OF COMPUTER   TO INV-SUB-TOTAL.
+           MOVE DISCOUNT OF COMPUTER    TO INV-DISCOUNT.
+           MOVE NET-SALE OF COMPUTER    TO INV-NET-SALE.
+           MOVE SALES-TAX OF COMPUTER   TO INV-SALES-TAX.
+           MOVE INVOICE-TOTAL OF COMPUTER TO INV-INVOICE-TOTAL.
+
+           WRITE INVOICE-RECORD.
+           CLOSE INVOICE-FILE.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8100-MOVE-ACCESSORY-LINE - copies one working-storage
+      * accessory line into its INVOICE-RECORD occurrence.
+      *----------------------------------------------------------------
+       8100-MOVE-ACCESSORY-LINE.
+           MOVE DESCRIPTION OF ACCESSORY-LINE (WS-ACC-SUB)
+               TO INV-ACC-DESC (WS-ACC-SUB).
+           MOVE PRICE OF ACCESSORY-LINE (WS-ACC-SUB)
+               TO INV-ACC-PRICE (WS-ACC-SUB).
+       8100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8500-WRITE-AUDIT-RECORD - logs who rang up this invoice, when,
+      * for which customer, and for how much, to AUDIT-FILE.
+      *----------------------------------------------------------------
+       8500-WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+
+           MOVE WS-OPERATOR-ID          TO AUD-OPERATOR-ID.
+           MOVE WS-AUDIT-DATE           TO AUD-DATE.
+           MOVE WS-AUDIT-TIME           TO AUD-TIME.
+           MOVE CUSTOMER-NAME           TO AUD-CUSTOMER-NAME.
+           MOVE INVOICE-TOTAL OF COMPUTER TO AUD-INVOICE-TOTAL.
+
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+       8500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE - holds the screen open until the operator is
+      * ready to end the run.
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           DISPLAY "Press ENTER to end"
+               ACCEPT INVOICE-TOTAL OF COMPUTER.
+       9000-EXIT.
+           EXIT.
+
+       end program Program1.
