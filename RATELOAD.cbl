@@ -0,0 +1,206 @@
+      ******************************************************************
+      * PROGRAM-ID: RATELOAD
+      * AUTHOR:     Carson Gerbitz
+      * INSTALLATION: Gerbitz Home Office
+      * DATE-WRITTEN: 08/08/2026
+      * DATE-COMPILED:
+      *
+      * DESCRIPTION
+      *   Shared discount-rate / tax-rate table loader.  Called by
+      *   both the interactive invoice-entry program and the batch
+      *   order-entry program so the two never load - or fall back on
+      *   - the rate tables two different ways.  Owns DISCOUNT-RATE-
+      *   FILE and TAX-RATE-FILE itself; the caller supplies only the
+      *   working-storage tables to fill in.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  CG  Original version - factored out of
+      *                   PROGRAM1's 0100-0160 paragraphs so batch
+      *                   order entry can reuse the identical loading
+      *                   and fallback logic instead of a hand-kept
+      *                   second copy.
+      ******************************************************************
+
+       identification division.
+       program-id. RATELOAD.
+       author. Carson Gerbitz.
+       installation. Gerbitz Home Office.
+       date-written. 08/08/2026.
+       date-compiled.
+
+       environment division.
+       input-output section.
+       file-control.
+           select DISCOUNT-RATE-FILE assign to "DISCRATE"
+               organization is line sequential
+               file status is DISCOUNT-RATE-FILE-STATUS.
+
+           select TAX-RATE-FILE assign to "TAXRATE"
+               organization is line sequential
+               file status is TAX-RATE-FILE-STATUS.
+
+       data division.
+       file section.
+       fd  DISCOUNT-RATE-FILE
+           label records are standard.
+       copy DISCTAB.
+
+       fd  TAX-RATE-FILE
+           label records are standard.
+       copy TAXTAB.
+
+       working-storage section.
+       77  DISCOUNT-RATE-FILE-STATUS   PIC X(02) VALUE "00".
+           88  DISCOUNT-RATE-FILE-OK               VALUE "00".
+
+       77  MORE-DISCOUNT-RATES-SW      PIC X(01) VALUE "Y".
+           88  MORE-DISCOUNT-RATES                 VALUE "Y".
+           88  NO-MORE-DISCOUNT-RATES              VALUE "N".
+
+       77  TAX-RATE-FILE-STATUS        PIC X(02) VALUE "00".
+           88  TAX-RATE-FILE-OK                    VALUE "00".
+
+       77  MORE-TAX-RATES-SW           PIC X(01) VALUE "Y".
+           88  MORE-TAX-RATES                      VALUE "Y".
+           88  NO-MORE-TAX-RATES                   VALUE "N".
+
+       linkage section.
+       copy DISCWRK.
+       copy TAXWRK.
+
+       procedure division using DISCOUNT-RATE-TABLE
+                                 TAX-RATE-TABLE.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 0100-LOAD-DISCOUNT-TABLE THRU 0100-EXIT.
+           PERFORM 0140-LOAD-TAX-TABLE THRU 0140-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 0100-LOAD-DISCOUNT-TABLE - loads the promotional discount
+      * tiers from DISCOUNT-RATE-FILE into DISCOUNT-RATE-TABLE so the
+      * sales floor can retune a promotion without a recompile.  If
+      * the rate file is not available, the tiers this program has
+      * always used are loaded instead so a sale can still be rung up.
+      *----------------------------------------------------------------
+       0100-LOAD-DISCOUNT-TABLE.
+           MOVE ZERO TO DISCOUNT-RATE-COUNT.
+           OPEN INPUT DISCOUNT-RATE-FILE.
+           IF DISCOUNT-RATE-FILE-OK
+               SET MORE-DISCOUNT-RATES TO TRUE
+               PERFORM 0110-READ-DISCOUNT-RATE THRU 0110-EXIT
+               PERFORM 0120-STORE-DISCOUNT-RATE THRU 0120-EXIT
+                   UNTIL NO-MORE-DISCOUNT-RATES
+               CLOSE DISCOUNT-RATE-FILE
+           ELSE
+               DISPLAY "Warning - DISCOUNT-RATE-FILE not available, "
+                   "using built-in discount tiers"
+               PERFORM 0130-LOAD-DEFAULT-RATES THRU 0130-EXIT
+           END-IF.
+       0100-EXIT.
+           EXIT.
+
+       0110-READ-DISCOUNT-RATE.
+           READ DISCOUNT-RATE-FILE
+               AT END
+                   SET NO-MORE-DISCOUNT-RATES TO TRUE
+           END-READ.
+       0110-EXIT.
+           EXIT.
+
+      * Stops loading, with a warning, once the table is full instead
+      * of indexing past DISCOUNT-RATE-TABLE's OCCURS 20 limit - the
+      * rate file is operator-edited and has no format enforcement.
+       0120-STORE-DISCOUNT-RATE.
+           IF DISCOUNT-RATE-COUNT >= 20
+               DISPLAY "Warning - DISCOUNT-RATE-FILE has more than 20 "
+                   "rows, ignoring the rest"
+               SET NO-MORE-DISCOUNT-RATES TO TRUE
+               GO TO 0120-EXIT
+           END-IF.
+           ADD 1 TO DISCOUNT-RATE-COUNT.
+           SET DR-IDX TO DISCOUNT-RATE-COUNT.
+           MOVE DR-CATEGORY  TO DR-T-CATEGORY (DR-IDX).
+           MOVE DR-BAND-LOW  TO DR-T-BAND-LOW (DR-IDX).
+           MOVE DR-BAND-HIGH TO DR-T-BAND-HIGH (DR-IDX).
+           MOVE DR-RATE      TO DR-T-RATE (DR-IDX).
+           PERFORM 0110-READ-DISCOUNT-RATE THRU 0110-EXIT.
+       0120-EXIT.
+           EXIT.
+
+      * Fallback tiers - the same 5%/10% computer and 3%/5% accessory
+      * bands this program used before the rate file existed.
+       0130-LOAD-DEFAULT-RATES.
+           MOVE 4 TO DISCOUNT-RATE-COUNT.
+           MOVE "C"      TO DR-T-CATEGORY (1).
+           MOVE 1000.00  TO DR-T-BAND-LOW (1).
+           MOVE 1500.00  TO DR-T-BAND-HIGH (1).
+           MOVE 0.050    TO DR-T-RATE (1).
+           MOVE "C"      TO DR-T-CATEGORY (2).
+           MOVE 1500.00  TO DR-T-BAND-LOW (2).
+           MOVE 9999.99  TO DR-T-BAND-HIGH (2).
+           MOVE 0.100    TO DR-T-RATE (2).
+           MOVE "A"      TO DR-T-CATEGORY (3).
+           MOVE 0100.00  TO DR-T-BAND-LOW (3).
+           MOVE 0200.00  TO DR-T-BAND-HIGH (3).
+           MOVE 0.030    TO DR-T-RATE (3).
+           MOVE "A"      TO DR-T-CATEGORY (4).
+           MOVE 0200.00  TO DR-T-BAND-LOW (4).
+           MOVE 9999.99  TO DR-T-BAND-HIGH (4).
+           MOVE 0.050    TO DR-T-RATE (4).
+       0130-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0140-LOAD-TAX-TABLE - loads the zip-band sales-tax table from
+      * TAX-RATE-FILE.  A zip that does not fall in any band is taxed
+      * at the caller's flat home-state rate.
+      *----------------------------------------------------------------
+       0140-LOAD-TAX-TABLE.
+           MOVE ZERO TO TAX-RATE-COUNT.
+           OPEN INPUT TAX-RATE-FILE.
+           IF TAX-RATE-FILE-OK
+               SET MORE-TAX-RATES TO TRUE
+               PERFORM 0150-READ-TAX-RATE THRU 0150-EXIT
+               PERFORM 0160-STORE-TAX-RATE THRU 0160-EXIT
+                   UNTIL NO-MORE-TAX-RATES
+               CLOSE TAX-RATE-FILE
+           ELSE
+               DISPLAY "Warning - TAX-RATE-FILE not available, "
+                   "using flat home-state tax rate"
+           END-IF.
+       0140-EXIT.
+           EXIT.
+
+       0150-READ-TAX-RATE.
+           READ TAX-RATE-FILE
+               AT END
+                   SET NO-MORE-TAX-RATES TO TRUE
+           END-READ.
+       0150-EXIT.
+           EXIT.
+
+      * Stops loading, with a warning, once the table is full instead
+      * of indexing past TAX-RATE-TABLE's OCCURS 20 limit - the rate
+      * file is operator-edited and has no format enforcement.
+       0160-STORE-TAX-RATE.
+           IF TAX-RATE-COUNT >= 20
+               DISPLAY "Warning - TAX-RATE-FILE has more than 20 rows"
+                   ", ignoring the rest"
+               SET NO-MORE-TAX-RATES TO TRUE
+               GO TO 0160-EXIT
+           END-IF.
+           ADD 1 TO TAX-RATE-COUNT.
+           SET TX-IDX TO TAX-RATE-COUNT.
+           MOVE TX-ZIP-LOW  TO TX-T-ZIP-LOW (TX-IDX).
+           MOVE TX-ZIP-HIGH TO TX-T-ZIP-HIGH (TX-IDX).
+           MOVE TX-STATE    TO TX-T-STATE (TX-IDX).
+           MOVE TX-RATE     TO TX-T-RATE (TX-IDX).
+           PERFORM 0150-READ-TAX-RATE THRU 0150-EXIT.
+       0160-EXIT.
+           EXIT.
+
+       end program RATELOAD.
