@@ -0,0 +1,146 @@
+      ******************************************************************
+      * PROGRAM-ID: PROGRAM2
+      * AUTHOR:     Carson Gerbitz
+      * INSTALLATION: Gerbitz Home Office
+      * DATE-WRITTEN: 08/08/2026
+      * DATE-COMPILED:
+      *
+      * DESCRIPTION
+      *   Batch sales-summary report.  Reads every invoice recorded
+      *   in INVOICE-FILE by PROGRAM1/PROGRAM3 and totals invoice
+      *   count, sales tax collected, discount given away, and the
+      *   revenue split between computers and accessories.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  CG  Original version.
+      ******************************************************************
+
+       identification division.
+       program-id. Program2.
+       author. Carson Gerbitz.
+       installation. Gerbitz Home Office.
+       date-written. 08/08/2026.
+       date-compiled.
+
+       environment division.
+       input-output section.
+       file-control.
+           select INVOICE-FILE assign to "INVOICE"
+               organization is sequential
+               file status is INVOICE-FILE-STATUS.
+
+       data division.
+       file section.
+       fd  INVOICE-FILE
+           label records are standard.
+       copy INVREC.
+
+       working-storage section.
+       77  INVOICE-FILE-STATUS         PIC X(02) VALUE "00".
+           88  INVOICE-FILE-OK                    VALUE "00".
+           88  INVOICE-FILE-EOF                    VALUE "10".
+
+       77  WS-MORE-RECORDS-SW          PIC X(01) VALUE "Y".
+           88  WS-MORE-RECORDS                    VALUE "Y".
+           88  WS-NO-MORE-RECORDS                 VALUE "N".
+
+       01  REPORT-TOTALS.
+           05  RT-INVOICE-COUNT        PIC 9(06) COMP VALUE ZERO.
+           05  RT-SALES-TAX-TOTAL      PIC 9(07)V9(02) VALUE ZERO.
+           05  RT-DISCOUNT-TOTAL       PIC 9(07)V9(02) VALUE ZERO.
+           05  RT-COMPUTER-REVENUE     PIC 9(07)V9(02) VALUE ZERO.
+           05  RT-ACCESSORY-REVENUE    PIC 9(07)V9(02) VALUE ZERO.
+
+       01  RPT-COUNT-DISPLAY           PIC ZZZ,ZZ9.
+       01  RPT-AMOUNT-DISPLAY          PIC $$$,$$$,$$9.99.
+
+       procedure division.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-SUMMARIZE-INVOICES THRU 2000-EXIT
+               UNTIL WS-NO-MORE-RECORDS.
+           PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - opens the invoice history and reads the
+      * first record.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT INVOICE-FILE.
+           IF NOT INVOICE-FILE-OK
+               DISPLAY "PROGRAM2: unable to open INVOICE-FILE, status "
+                   INVOICE-FILE-STATUS
+               SET WS-NO-MORE-RECORDS TO TRUE
+           ELSE
+               PERFORM 2100-READ-INVOICE THRU 2100-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-SUMMARIZE-INVOICES - adds one invoice record into the
+      * running totals and reads the next one.
+      *----------------------------------------------------------------
+       2000-SUMMARIZE-INVOICES.
+           ADD 1 TO RT-INVOICE-COUNT.
+           ADD INV-SALES-TAX     TO RT-SALES-TAX-TOTAL.
+           ADD INV-DISCOUNT      TO RT-DISCOUNT-TOTAL.
+           ADD INV-COMPUTER-PRICE TO RT-COMPUTER-REVENUE.
+           ADD INV-ACCESSORY-TOTAL TO RT-ACCESSORY-REVENUE.
+           PERFORM 2100-READ-INVOICE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-INVOICE.
+           READ INVOICE-FILE
+               AT END
+                   SET WS-NO-MORE-RECORDS TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-PRINT-SUMMARY - displays the finished summary report.
+      *----------------------------------------------------------------
+       3000-PRINT-SUMMARY.
+           MOVE RT-INVOICE-COUNT TO RPT-COUNT-DISPLAY.
+           DISPLAY "==============================================".
+           DISPLAY "     DAILY / MONTHLY SALES SUMMARY REPORT".
+           DISPLAY "==============================================".
+           DISPLAY "Total invoices processed. . . : "
+               RPT-COUNT-DISPLAY.
+
+           MOVE RT-COMPUTER-REVENUE TO RPT-AMOUNT-DISPLAY.
+           DISPLAY "Computer price revenue. . . . : "
+               RPT-AMOUNT-DISPLAY.
+
+           MOVE RT-ACCESSORY-REVENUE TO RPT-AMOUNT-DISPLAY.
+           DISPLAY "Accessories total revenue . . : "
+               RPT-AMOUNT-DISPLAY.
+
+           MOVE RT-DISCOUNT-TOTAL TO RPT-AMOUNT-DISPLAY.
+           DISPLAY "Total discount given away. . . : "
+               RPT-AMOUNT-DISPLAY.
+
+           MOVE RT-SALES-TAX-TOTAL TO RPT-AMOUNT-DISPLAY.
+           DISPLAY "Total sales tax collected. . . : "
+               RPT-AMOUNT-DISPLAY.
+           DISPLAY "==============================================".
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE - closes the invoice history.
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE INVOICE-FILE.
+       9000-EXIT.
+           EXIT.
+
+       end program Program2.
