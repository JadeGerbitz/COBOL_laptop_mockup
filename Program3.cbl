@@ -0,0 +1,353 @@
+      ******************************************************************
+      * PROGRAM-ID: PROGRAM3
+      * AUTHOR:     Carson Gerbitz
+      * INSTALLATION: Gerbitz Home Office
+      * DATE-WRITTEN: 08/08/2026
+      * DATE-COMPILED:
+      *
+      * DESCRIPTION
+      *   Batch order-entry.  Reads a queue of orders from ORDER-FILE
+      *   and rings each one up exactly the way the operator would at
+      *   the PROGRAM1 screen - same discount tiers, same tax lookup,
+      *   same invoice total - by calling the shared CALCSALE
+      *   subprogram, then appends each finished sale to INVOICE-FILE
+      *   alongside the interactive program's invoices.
+      *
+      *   CHECKPOINT-FILE holds the sequence number of the last order
+      *   that made it all the way to INVOICE-FILE.  If this run dies
+      *   partway through, the next run skips every order up through
+      *   that checkpoint instead of re-billing them.  A run that
+      *   reaches end of file cleanly resets the checkpoint to zero so
+      *   the next queue file starts from its own beginning.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  CG  Original version.
+      *   2026-08-08  CG  Widened the accessory table to 20 lines to
+      *                   match INVREC, and added a bounds check ahead
+      *                   of it in case a queue record ever claims
+      *                   more.  Also logs every batch invoice to
+      *                   AUDIT-FILE (operator ID "BATCH") so the
+      *                   audit trail covers both entry channels.
+      *   2026-08-08  CG  Switched to the shared RATELOAD subprogram
+      *                   for discount/tax table loading instead of a
+      *                   hand-kept second copy of PROGRAM1's loading
+      *                   logic, and picked up the flat home-state tax
+      *                   rate from the TAXDFLT copybook instead of a
+      *                   separate hardcoded literal.
+      *   2026-08-08  CG  Widened WS-ORDER-ACCESSORY-TOTAL to
+      *                   PIC 9(6)V9(2) to match SALEPARM/INVREC - a
+      *                   full 20-line order can now exceed the old
+      *                   4-digit total.
+      ******************************************************************
+
+       identification division.
+       program-id. Program3.
+       author. Carson Gerbitz.
+       installation. Gerbitz Home Office.
+       date-written. 08/08/2026.
+       date-compiled.
+
+       environment division.
+       input-output section.
+       file-control.
+           select ORDER-FILE assign to "ORDERIN"
+               organization is line sequential
+               file status is ORDER-FILE-STATUS.
+
+           select INVOICE-FILE assign to "INVOICE"
+               organization is sequential
+               file status is INVOICE-FILE-STATUS.
+
+           select CHECKPOINT-FILE assign to "ORDCKPT"
+               organization is line sequential
+               file status is CHECKPOINT-FILE-STATUS.
+
+           select AUDIT-FILE assign to "AUDITLOG"
+               organization is sequential
+               file status is AUDIT-FILE-STATUS.
+
+       data division.
+       file section.
+       fd  ORDER-FILE
+           label records are standard.
+       copy ORDERREC.
+
+       fd  INVOICE-FILE
+           label records are standard.
+       copy INVREC.
+
+       fd  CHECKPOINT-FILE
+           label records are standard.
+       copy CKPTREC.
+
+       fd  AUDIT-FILE
+           label records are standard.
+       copy AUDITREC.
+
+       working-storage section.
+       77  ORDER-FILE-STATUS           PIC X(02) VALUE "00".
+           88  ORDER-FILE-OK                       VALUE "00".
+
+       77  MORE-ORDERS-SW              PIC X(01) VALUE "Y".
+           88  MORE-ORDERS                         VALUE "Y".
+           88  NO-MORE-ORDERS                      VALUE "N".
+
+       77  INVOICE-FILE-STATUS         PIC X(02) VALUE "00".
+           88  INVOICE-FILE-OK                     VALUE "00".
+
+       copy DISCWRK.
+       copy TAXWRK.
+       copy TAXDFLT.
+
+       copy SALEPARM.
+
+       77  CHECKPOINT-FILE-STATUS      PIC X(02) VALUE "00".
+           88  CHECKPOINT-FILE-OK                  VALUE "00".
+
+       77  AUDIT-FILE-STATUS           PIC X(02) VALUE "00".
+           88  AUDIT-FILE-OK                       VALUE "00".
+
+       77  WS-BATCH-OPERATOR-ID        PIC X(05) VALUE "BATCH".
+       01  WS-AUDIT-DATE               PIC 9(08) VALUE ZERO.
+       01  WS-AUDIT-TIME               PIC 9(08) VALUE ZERO.
+
+       77  WS-LAST-COMPLETED-ORDER     PIC 9(06) COMP VALUE ZERO.
+       77  WS-ORDER-SEQ-NUM            PIC 9(06) COMP VALUE ZERO.
+       77  WS-ORDERS-PROCESSED         PIC 9(06) COMP VALUE ZERO.
+       77  WS-ORDERS-SKIPPED           PIC 9(06) COMP VALUE ZERO.
+
+       01  WS-ORDER-CUSTOMER-CSZ       PIC A(15)9(05).
+       01  WS-ORDER-CSZ-DETAIL REDEFINES WS-ORDER-CUSTOMER-CSZ.
+           05  WS-ORDER-CCZ-CITY-STATE PIC A(15).
+           05  WS-ORDER-CCZ-ZIP        PIC 9(05).
+
+       77  WS-ORDER-ACCESSORY-TOTAL    PIC 9(6)V9(2) VALUE ZERO.
+       77  WS-ORDER-ACC-SUB            PIC 9(02) COMP VALUE ZERO.
+       77  WS-ORDER-ACC-LIMIT          PIC 9(02) COMP VALUE ZERO.
+
+       procedure division.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 0100-LOAD-RATE-TABLES THRU 0100-EXIT.
+           PERFORM 0200-LOAD-CHECKPOINT THRU 0200-EXIT.
+
+           OPEN INPUT ORDER-FILE.
+           SET MORE-ORDERS TO TRUE.
+           PERFORM 1000-READ-ORDER THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ONE-ORDER THRU 2000-EXIT
+               UNTIL NO-MORE-ORDERS.
+           CLOSE ORDER-FILE.
+
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 0100-LOAD-RATE-TABLES - hands off to the shared RATELOAD
+      * subprogram so a batch order gets the same discount tiers and
+      * tax bands PROGRAM1 loads for a screen-entered sale, from one
+      * copy of the loading and fallback logic.
+      *----------------------------------------------------------------
+       0100-LOAD-RATE-TABLES.
+           CALL "RATELOAD" USING DISCOUNT-RATE-TABLE
+                                  TAX-RATE-TABLE.
+       0100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0200-LOAD-CHECKPOINT - picks up where the last run left off.
+      * No checkpoint file, or an empty one, means start at order 1.
+      *----------------------------------------------------------------
+       0200-LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-COMPLETED-ORDER.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-LAST-COMPLETED-ORDER
+                   NOT AT END
+                       MOVE CKPT-LAST-ORDER-NUM
+                           TO WS-LAST-COMPLETED-ORDER
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-LAST-COMPLETED-ORDER > ZERO
+               DISPLAY "Resuming batch after order "
+                   WS-LAST-COMPLETED-ORDER
+           END-IF.
+       0200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-READ-ORDER - reads the next order and counts it, whether
+      * or not it turns out to already be past the checkpoint.
+      *----------------------------------------------------------------
+       1000-READ-ORDER.
+           READ ORDER-FILE
+               AT END
+                   SET NO-MORE-ORDERS TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-ORDER-SEQ-NUM
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-ONE-ORDER - rings up one order unless it was
+      * already completed by an earlier, interrupted run.
+      *----------------------------------------------------------------
+       2000-PROCESS-ONE-ORDER.
+           IF WS-ORDER-SEQ-NUM > WS-LAST-COMPLETED-ORDER
+               PERFORM 2100-CALCULATE-ORDER THRU 2100-EXIT
+               PERFORM 2200-WRITE-INVOICE THRU 2200-EXIT
+               PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+               PERFORM 2300-UPDATE-CHECKPOINT THRU 2300-EXIT
+               ADD 1 TO WS-ORDERS-PROCESSED
+           ELSE
+               ADD 1 TO WS-ORDERS-SKIPPED
+           END-IF.
+           PERFORM 1000-READ-ORDER THRU 1000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-CALCULATE-ORDER - totals the order's accessories and
+      * calls CALCSALE for the discount, tax, and invoice total, the
+      * same way PROGRAM1 does for a screen-entered sale.
+      *----------------------------------------------------------------
+       2100-CALCULATE-ORDER.
+           IF ORD-ACCESSORY-COUNT > 20
+               DISPLAY "Warning - order for " ORD-CUSTOMER-NAME
+                   " lists " ORD-ACCESSORY-COUNT
+                   " accessories, truncating to 20"
+               MOVE 20 TO WS-ORDER-ACC-LIMIT
+           ELSE
+               MOVE ORD-ACCESSORY-COUNT TO WS-ORDER-ACC-LIMIT
+           END-IF.
+
+           MOVE ZEROS TO WS-ORDER-ACCESSORY-TOTAL.
+           PERFORM 2110-ADD-ACCESSORY-PRICE THRU 2110-EXIT
+               VARYING WS-ORDER-ACC-SUB FROM 1 BY 1
+               UNTIL WS-ORDER-ACC-SUB > WS-ORDER-ACC-LIMIT.
+
+           MOVE ORD-CUSTOMER-CITY-ST-ZIP TO WS-ORDER-CUSTOMER-CSZ.
+
+           MOVE ORD-COMPUTER-PRICE      TO SCP-COMPUTER-PRICE.
+           MOVE WS-ORDER-ACCESSORY-TOTAL TO SCP-ACCESSORY-TOTAL.
+           MOVE WS-ORDER-CCZ-ZIP        TO SCP-CUSTOMER-ZIP.
+           MOVE HOME-STATE-TAX-PCT      TO SCP-DEFAULT-TAX-PCT.
+
+           CALL "CALCSALE" USING SALE-CALC-PARMS
+                                  DISCOUNT-RATE-TABLE
+                                  TAX-RATE-TABLE.
+       2100-EXIT.
+           EXIT.
+
+       2110-ADD-ACCESSORY-PRICE.
+           ADD ORD-ACC-PRICE (WS-ORDER-ACC-SUB)
+               TO WS-ORDER-ACCESSORY-TOTAL.
+       2110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-WRITE-INVOICE - appends the finished sale to INVOICE-FILE
+      * alongside the interactive program's invoices.
+      *----------------------------------------------------------------
+       2200-WRITE-INVOICE.
+           OPEN EXTEND INVOICE-FILE.
+           IF NOT INVOICE-FILE-OK
+               CLOSE INVOICE-FILE
+               OPEN OUTPUT INVOICE-FILE
+           END-IF.
+
+           MOVE ORD-CUSTOMER-NAME        TO INV-CUSTOMER-NAME.
+           MOVE ORD-CUSTOMER-ADDRESS     TO INV-CUSTOMER-ADDRESS.
+           MOVE ORD-CUSTOMER-CITY-ST-ZIP TO INV-CUSTOMER-CITY-ST-ZIP.
+           MOVE ORD-CUSTOMER-PHONE       TO INV-CUSTOMER-PHONE.
+           MOVE ORD-COMPUTER-DESC        TO INV-COMPUTER-DESC.
+           MOVE ORD-COMPUTER-PRICE       TO INV-COMPUTER-PRICE.
+           MOVE WS-ORDER-ACC-LIMIT       TO INV-ACCESSORY-COUNT.
+           PERFORM 2210-MOVE-ACCESSORY-LINE THRU 2210-EXIT
+               VARYING WS-ORDER-ACC-SUB FROM 1 BY 1
+               UNTIL WS-ORDER-ACC-SUB > WS-ORDER-ACC-LIMIT.
+           MOVE WS-ORDER-ACCESSORY-TOTAL TO INV-ACCESSORY-TOTAL.
+           MOVE SCP-SUB-TOTAL            TO INV-SUB-TOTAL.
+           MOVE SCP-TOTAL-DISCOUNT       TO INV-DISCOUNT.
+           MOVE SCP-NET-SALE             TO INV-NET-SALE.
+           MOVE SCP-SALES-TAX            TO INV-SALES-TAX.
+           MOVE SCP-INVOICE-TOTAL        TO INV-INVOICE-TOTAL.
+
+           WRITE INVOICE-RECORD.
+           CLOSE INVOICE-FILE.
+       2200-EXIT.
+           EXIT.
+
+       2210-MOVE-ACCESSORY-LINE.
+           MOVE ORD-ACC-DESC (WS-ORDER-ACC-SUB)
+               TO INV-ACC-DESC (WS-ORDER-ACC-SUB).
+           MOVE ORD-ACC-PRICE (WS-ORDER-ACC-SUB)
+               TO INV-ACC-PRICE (WS-ORDER-ACC-SUB).
+       2210-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2400-WRITE-AUDIT-RECORD - logs this batch-posted invoice to
+      * AUDIT-FILE alongside PROGRAM1's interactive ones, so every
+      * invoice - whichever channel it came through - can be traced
+      * to who (or what) posted it and when.  WS-BATCH-OPERATOR-ID
+      * stands in for an operator ID since no one is at the screen.
+      *----------------------------------------------------------------
+       2400-WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+
+           MOVE WS-BATCH-OPERATOR-ID    TO AUD-OPERATOR-ID.
+           MOVE WS-AUDIT-DATE           TO AUD-DATE.
+           MOVE WS-AUDIT-TIME           TO AUD-TIME.
+           MOVE ORD-CUSTOMER-NAME       TO AUD-CUSTOMER-NAME.
+           MOVE SCP-INVOICE-TOTAL       TO AUD-INVOICE-TOTAL.
+
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+       2400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2300-UPDATE-CHECKPOINT - records this order as fully complete
+      * so a restart after this point never re-bills it.
+      *----------------------------------------------------------------
+       2300-UPDATE-CHECKPOINT.
+           MOVE WS-ORDER-SEQ-NUM TO WS-LAST-COMPLETED-ORDER.
+           MOVE WS-ORDER-SEQ-NUM TO CKPT-LAST-ORDER-NUM.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE - reports the run and clears the checkpoint,
+      * since every order in this queue file made it to INVOICE-FILE.
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           DISPLAY "Batch order entry complete.".
+           DISPLAY "  Orders processed: " WS-ORDERS-PROCESSED.
+           DISPLAY "  Orders skipped (already on file): "
+               WS-ORDERS-SKIPPED.
+
+           MOVE ZERO TO CKPT-LAST-ORDER-NUM.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       9000-EXIT.
+           EXIT.
+
+       end program Program3.
