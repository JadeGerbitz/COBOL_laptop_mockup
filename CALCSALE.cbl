@@ -0,0 +1,129 @@
+      ******************************************************************
+      * PROGRAM-ID: CALCSALE
+      * AUTHOR:     Carson Gerbitz
+      * INSTALLATION: Gerbitz Home Office
+      * DATE-WRITTEN: 08/08/2026
+      * DATE-COMPILED:
+      *
+      * DESCRIPTION
+      *   Shared discount / sales-tax / invoice-total calculator.
+      *   Called by both the interactive invoice-entry program and the
+      *   batch order-entry program so the two never compute a sale
+      *   two different ways.  The caller loads the discount-rate and
+      *   tax-rate tables (via the shared RATELOAD subprogram) and
+      *   passes them in along with the sale amounts; this program
+      *   does not open any files of its own.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  CG  Original version - factored out of
+      *                   PROGRAM1's 4000-CALCULATE-INVOICE so batch
+      *                   order entry can reuse the identical logic.
+      ******************************************************************
+
+       identification division.
+       program-id. CALCSALE.
+       author. Carson Gerbitz.
+       installation. Gerbitz Home Office.
+       date-written. 08/08/2026.
+       date-compiled.
+
+       environment division.
+
+       data division.
+       working-storage section.
+       77  WS-EFFECTIVE-TAX-PCT        PIC 9V9(03) VALUE ZERO.
+
+       linkage section.
+       copy SALEPARM.
+       copy DISCWRK.
+       copy TAXWRK.
+
+       procedure division using SALE-CALC-PARMS
+                                 DISCOUNT-RATE-TABLE
+                                 TAX-RATE-TABLE.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           ADD SCP-COMPUTER-PRICE SCP-ACCESSORY-TOTAL
+               GIVING SCP-SUB-TOTAL.
+
+           MOVE ZEROS TO SCP-COMPUTER-DISCOUNT.
+           PERFORM 1100-CHECK-COMPUTER-BAND THRU 1100-EXIT
+               VARYING DR-IDX FROM 1 BY 1
+               UNTIL DR-IDX > DISCOUNT-RATE-COUNT.
+
+           MOVE ZEROS TO SCP-ACCESSORY-DISCOUNT.
+           PERFORM 1200-CHECK-ACCESSORY-BAND THRU 1200-EXIT
+               VARYING DR-IDX FROM 1 BY 1
+               UNTIL DR-IDX > DISCOUNT-RATE-COUNT.
+
+           ADD SCP-COMPUTER-DISCOUNT SCP-ACCESSORY-DISCOUNT
+               GIVING SCP-TOTAL-DISCOUNT.
+           SUBTRACT SCP-TOTAL-DISCOUNT FROM SCP-SUB-TOTAL
+               GIVING SCP-NET-SALE.
+
+           PERFORM 1300-CALC-SALES-TAX THRU 1300-EXIT.
+
+           ADD SCP-NET-SALE SCP-SALES-TAX GIVING SCP-INVOICE-TOTAL.
+
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1100-CHECK-COMPUTER-BAND - applies the computer discount rate
+      * whose band the computer price falls into.
+      *----------------------------------------------------------------
+       1100-CHECK-COMPUTER-BAND.
+           IF DR-T-CATEGORY (DR-IDX) = "C"
+               AND SCP-COMPUTER-PRICE > DR-T-BAND-LOW (DR-IDX)
+               AND SCP-COMPUTER-PRICE < DR-T-BAND-HIGH (DR-IDX)
+               MULTIPLY SCP-COMPUTER-PRICE BY DR-T-RATE (DR-IDX)
+                   GIVING SCP-COMPUTER-DISCOUNT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1200-CHECK-ACCESSORY-BAND - applies the accessory discount
+      * rate whose band the accessory total falls into.
+      *----------------------------------------------------------------
+       1200-CHECK-ACCESSORY-BAND.
+           IF DR-T-CATEGORY (DR-IDX) = "A"
+               AND SCP-ACCESSORY-TOTAL > DR-T-BAND-LOW (DR-IDX)
+               AND SCP-ACCESSORY-TOTAL < DR-T-BAND-HIGH (DR-IDX)
+               MULTIPLY SCP-ACCESSORY-TOTAL BY DR-T-RATE (DR-IDX)
+                   GIVING SCP-ACCESSORY-DISCOUNT
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1300-CALC-SALES-TAX - looks up the tax rate for the
+      * customer's zip code and applies it to the net sale.  A zip
+      * outside every band on file is taxed at the caller's default
+      * (home-state) rate.
+      *----------------------------------------------------------------
+       1300-CALC-SALES-TAX.
+           MOVE SCP-DEFAULT-TAX-PCT TO WS-EFFECTIVE-TAX-PCT.
+           PERFORM 1310-CHECK-TAX-BAND THRU 1310-EXIT
+               VARYING TX-IDX FROM 1 BY 1
+               UNTIL TX-IDX > TAX-RATE-COUNT.
+           MULTIPLY SCP-NET-SALE BY WS-EFFECTIVE-TAX-PCT
+               GIVING SCP-SALES-TAX.
+       1300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1310-CHECK-TAX-BAND - if the customer's zip falls in this
+      * band, adopts that band's rate as the effective tax rate.
+      *----------------------------------------------------------------
+       1310-CHECK-TAX-BAND.
+           IF SCP-CUSTOMER-ZIP >= TX-T-ZIP-LOW (TX-IDX)
+               AND SCP-CUSTOMER-ZIP <= TX-T-ZIP-HIGH (TX-IDX)
+               MOVE TX-T-RATE (TX-IDX) TO WS-EFFECTIVE-TAX-PCT
+           END-IF.
+       1310-EXIT.
+           EXIT.
+
+       end program CALCSALE.
