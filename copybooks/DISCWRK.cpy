@@ -0,0 +1,23 @@
+      ******************************************************************
+      * DISCWRK.CPY
+      * In-memory discount-rate table, loaded from DISCOUNT-RATE-FILE
+      * (see DISCTAB.cpy for the file record this is built from).
+      * Shared - by COPY, not by re-typing - between every program that
+      * needs to apply the same discount bands: the interactive entry
+      * program and CALCSALE both copy this so the layout can never
+      * drift out of step between them.
+      *
+      * Modification History
+      *   2026-08-08  CG  Original layout.
+      *   2026-08-08  CG  Pulled out of PROGRAM1 working-storage and
+      *                   into its own copybook so CALCSALE can share
+      *                   the identical layout across a CALL boundary.
+      ******************************************************************
+       01  DISCOUNT-RATE-TABLE.
+           05  DISCOUNT-RATE-COUNT     PIC 9(02) COMP.
+           05  DISCOUNT-RATE-ENTRY OCCURS 20 TIMES
+               INDEXED BY DR-IDX.
+               10  DR-T-CATEGORY       PIC X(01).
+               10  DR-T-BAND-LOW       PIC 9(04)V9(02).
+               10  DR-T-BAND-HIGH      PIC 9(04)V9(02).
+               10  DR-T-RATE           PIC 9V9(03).
