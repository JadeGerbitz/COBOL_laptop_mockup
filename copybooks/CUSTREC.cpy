@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CUSTREC.CPY
+      * Customer master record - keyed on phone number so a repeat
+      * customer can be pulled back up instead of re-keyed from
+      * scratch on every visit.
+      *
+      * Modification History
+      *   2026-08-08  CG  Original layout.
+      ******************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-PHONE                    PIC 9(03)A9(03)A9(04).
+           05  CM-NAME                     PIC A(15).
+           05  CM-ADDRESS                  PIC A(15).
+           05  CM-CITY-STATE-ZIP           PIC A(15)9(05).
