@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CKPTREC.CPY
+      * Restart checkpoint for batch order entry - the sequence number
+      * of the last order fully rung up and written to INVOICE-FILE.
+      * Rewritten after every order so a job that dies partway through
+      * a big batch can be restarted and pick up right after the last
+      * one that made it to the invoice file, instead of re-running
+      * (and double-billing) the whole batch from the top.
+      *
+      * Modification History
+      *   2026-08-08  CG  Original layout.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-ORDER-NUM         PIC 9(06).
