@@ -0,0 +1,40 @@
+      ******************************************************************
+      * PRTREC.CPY
+      * Print-line work areas for the formatted customer invoice.
+      * Each is moved into PRINT-RECORD with a WRITE ... FROM so the
+      * 132-column FD record itself can stay a plain PIC X(132).
+      *
+      * Modification History
+      *   2026-08-08  CG  Original layout.
+      *   2026-08-08  CG  Widened PRT-AMT-VALUE to PIC $$$,$$9.99 (one
+      *                   more digit position) so a full 20-accessory
+      *                   order's subtotal/discount/tax/total print
+      *                   without truncation.  PRT-ITEM-PRICE is left
+      *                   as-is - it only ever shows one item's price,
+      *                   which stays capped at PIC 9(4)V9(2).
+      ******************************************************************
+       01  PRINT-RECORD                PIC X(132).
+
+       01  WS-PRT-TITLE-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  PRT-TITLE-COMPANY       PIC X(30) VALUE
+               "Carson Gerbitz".
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  PRT-TITLE-HEADING       PIC X(20) VALUE
+               "Computer Invoice".
+
+       01  WS-PRT-CUSTOMER-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  PRT-CUST-LABEL          PIC X(18).
+           05  PRT-CUST-VALUE          PIC X(30).
+
+       01  WS-PRT-ITEM-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  PRT-ITEM-DESC           PIC X(30).
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  PRT-ITEM-PRICE          PIC $$,$$9.99.
+
+       01  WS-PRT-AMOUNT-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  PRT-AMT-LABEL           PIC X(20).
+           05  PRT-AMT-VALUE           PIC $$$,$$9.99.
