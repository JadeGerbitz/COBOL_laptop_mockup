@@ -0,0 +1,27 @@
+      ******************************************************************
+      * ORDERREC.CPY
+      * Batch order-entry input record - one occurrence per order to
+      * be rung up.  Carries the same customer/computer/accessory
+      * fields the operator keys interactively in PROGRAM1, sized to a
+      * fixed-width queue file instead of a screen prompt.  The
+      * accessory table matches INVREC/ACCESSORIES (20 lines) so a
+      * batch order can carry as many accessories as an interactive
+      * one.
+      *
+      * Modification History
+      *   2026-08-08  CG  Original layout.
+      *   2026-08-08  CG  Widened ORD-ACCESSORY-COUNT/ORD-ACCESSORY-
+      *                   LINE from 5 to 20 lines to match INVREC and
+      *                   PROGRAM1's ACCESSORIES table.
+      ******************************************************************
+       01  ORDER-RECORD.
+           05  ORD-CUSTOMER-PHONE          PIC 9(03)A9(03)A9(04).
+           05  ORD-CUSTOMER-NAME           PIC A(15).
+           05  ORD-CUSTOMER-ADDRESS        PIC A(15).
+           05  ORD-CUSTOMER-CITY-ST-ZIP    PIC A(15)9(05).
+           05  ORD-COMPUTER-DESC           PIC A(30).
+           05  ORD-COMPUTER-PRICE          PIC 9(04)V9(02).
+           05  ORD-ACCESSORY-COUNT         PIC 9(02).
+           05  ORD-ACCESSORY-LINE OCCURS 20 TIMES.
+               10  ORD-ACC-DESC            PIC A(15).
+               10  ORD-ACC-PRICE           PIC 9(04)V9(02).
