@@ -0,0 +1,20 @@
+      ******************************************************************
+      * AUDITREC.CPY
+      * One row per invoice written to AUDIT-FILE - who rang the sale
+      * up, when, for which customer, and for how much.  Kept separate
+      * from INVOICE-FILE so the audit trail is never disturbed by a
+      * change to the invoice layout itself.
+      *
+      * Modification History
+      *   2026-08-08  CG  Original layout.
+      *   2026-08-08  CG  Widened AUD-INVOICE-TOTAL to PIC 9(6)V9(2) to
+      *                   match INVOICE-RECORD's invoice total - a
+      *                   20-accessory order can now post a total the
+      *                   old 4-digit picture would have truncated.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-OPERATOR-ID          PIC X(05).
+           05  AUD-DATE                 PIC 9(08).
+           05  AUD-TIME                 PIC 9(08).
+           05  AUD-CUSTOMER-NAME        PIC A(15).
+           05  AUD-INVOICE-TOTAL        PIC 9(6)V9(2).
