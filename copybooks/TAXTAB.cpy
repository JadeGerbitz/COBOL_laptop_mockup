@@ -0,0 +1,28 @@
+      ******************************************************************
+      * TAXTAB.CPY
+      * External sales-tax-rate record - one row per zip code band.
+      * Keyed by zip because CUSTOMER-CITY-STATE-ZIP packs city and
+      * state into one free-form 15-character field but keeps the
+      * zip code in its own 5-digit picture, so the zip is the one
+      * reliable key already sitting on every invoice.
+      *
+      * Unlike DISCTAB's dollar-amount bands, a zip lookup is
+      * deliberately inclusive on both ends (ZIP-LOW <= zip <=
+      * ZIP-HIGH in CALCSALE.cbl's 1310-CHECK-TAX-BAND): zip codes are
+      * whole, contiguous ranges with no fractional value sitting
+      * exactly "on the line" the way a dollar amount can, so adjacent
+      * bands are expected to share a boundary zip with no dead zone
+      * between them.  This is a different comparison rule from
+      * DISCTAB's exclusive bands on purpose, not an inconsistency.
+      *
+      * Modification History
+      *   2026-08-08  CG  Original layout.
+      *   2026-08-08  CG  Documented why this table's band lookup is
+      *                   inclusive on both ends while DISCTAB's is
+      *                   exclusive on both ends.
+      ******************************************************************
+       01  TAX-RATE-RECORD.
+           05  TX-ZIP-LOW                  PIC 9(05).
+           05  TX-ZIP-HIGH                 PIC 9(05).
+           05  TX-STATE                    PIC X(02).
+           05  TX-RATE                     PIC 9V9(03).
