@@ -0,0 +1,35 @@
+      ******************************************************************
+      * SALEPARM.CPY
+      * CALL parameter record for CALCSALE, the shared discount / tax /
+      * invoice-total calculator.  The caller fills in the SCP-...-PRICE
+      * and SCP-CUSTOMER-ZIP fields and CALCSALE fills in the rest.
+      * Kept in one record so both the interactive entry program and
+      * any batch entry program pass CALCSALE the identical layout.
+      *
+      * Modification History
+      *   2026-08-08  CG  Original layout, split out of PROGRAM1's
+      *                   4000-CALCULATE-INVOICE so batch order entry
+      *                   can share the same discount/tax/total logic
+      *                   instead of duplicating it.
+      *   2026-08-08  CG  Widened the accessory total and every field
+      *                   summed from it (sub-total, total discount,
+      *                   net sale, sales tax, invoice total) to
+      *                   PIC 9(6)V9(2) - the 20-line accessory table
+      *                   can now produce totals past the old 4-digit
+      *                   ceiling.  SCP-COMPUTER-PRICE and the two
+      *                   per-category discount fields stay narrow;
+      *                   each is still bounded by a single-item price
+      *                   that cannot exceed PIC 9(4)V9(2) on its own.
+      ******************************************************************
+       01  SALE-CALC-PARMS.
+           05  SCP-COMPUTER-PRICE      PIC 9(4)V9(2).
+           05  SCP-ACCESSORY-TOTAL     PIC 9(6)V9(2).
+           05  SCP-CUSTOMER-ZIP        PIC 9(05).
+           05  SCP-DEFAULT-TAX-PCT     PIC 9V9(03).
+           05  SCP-SUB-TOTAL           PIC 9(6)V9(2).
+           05  SCP-COMPUTER-DISCOUNT   PIC 9(4)V9(2).
+           05  SCP-ACCESSORY-DISCOUNT  PIC 9(4)V9(2).
+           05  SCP-TOTAL-DISCOUNT      PIC 9(6)V9(2).
+           05  SCP-NET-SALE            PIC 9(6)V9(2).
+           05  SCP-SALES-TAX           PIC 9(6)V9(2).
+           05  SCP-INVOICE-TOTAL       PIC 9(6)V9(2).
