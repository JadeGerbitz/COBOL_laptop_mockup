@@ -0,0 +1,23 @@
+      ******************************************************************
+      * TAXWRK.CPY
+      * In-memory sales-tax-rate table, loaded from TAX-RATE-FILE (see
+      * TAXTAB.cpy for the file record this is built from).  Shared -
+      * by COPY, not by re-typing - between every program that needs
+      * to apply the same tax bands: the interactive entry program and
+      * CALCSALE both copy this so the layout can never drift out of
+      * step between them.
+      *
+      * Modification History
+      *   2026-08-08  CG  Original layout.
+      *   2026-08-08  CG  Pulled out of PROGRAM1 working-storage and
+      *                   into its own copybook so CALCSALE can share
+      *                   the identical layout across a CALL boundary.
+      ******************************************************************
+       01  TAX-RATE-TABLE.
+           05  TAX-RATE-COUNT          PIC 9(02) COMP.
+           05  TAX-RATE-ENTRY OCCURS 20 TIMES
+               INDEXED BY TX-IDX.
+               10  TX-T-ZIP-LOW        PIC 9(05).
+               10  TX-T-ZIP-HIGH       PIC 9(05).
+               10  TX-T-STATE          PIC X(02).
+               10  TX-T-RATE           PIC 9V9(03).
