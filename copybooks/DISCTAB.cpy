@@ -0,0 +1,24 @@
+      ******************************************************************
+      * DISCTAB.CPY
+      * External discount-rate record - one row per price band.  Lets
+      * the sales floor retune promotional discount tiers by editing
+      * DISCOUNT-RATE-FILE instead of getting a recompile.
+      *
+      * DR-CATEGORY is "C" for a computer band, "A" for an accessory
+      * band.  A sale amount qualifies for a band when it is strictly
+      * greater than DR-BAND-LOW and strictly less than DR-BAND-HIGH -
+      * an amount sitting exactly on a band edge draws no discount at
+      * all, the same as the hardcoded tiers this table replaced.
+      *
+      * Modification History
+      *   2026-08-08  CG  Original layout.
+      *   2026-08-08  CG  Documented that band edges are exclusive on
+      *                   both ends, matching the original hardcoded
+      *                   tiers this table replaced (CALCSALE.cbl held
+      *                   the actual comparison fix).
+      ******************************************************************
+       01  DISCOUNT-RATE-RECORD.
+           05  DR-CATEGORY                 PIC X(01).
+           05  DR-BAND-LOW                 PIC 9(04)V9(02).
+           05  DR-BAND-HIGH                PIC 9(04)V9(02).
+           05  DR-RATE                     PIC 9V9(03).
