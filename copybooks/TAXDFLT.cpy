@@ -0,0 +1,16 @@
+      ******************************************************************
+      * TAXDFLT.CPY
+      * Flat home-state sales-tax rate, applied whenever a customer's
+      * zip does not fall inside any band in TAX-RATE-TABLE.  Kept in
+      * one copybook - by COPY, not by re-typing - so the interactive
+      * entry program and batch order entry can never drift apart on
+      * what "the home-state rate" means.
+      *
+      * Modification History
+      *   2026-08-08  CG  Pulled out of PROGRAM1's COMPUTER group
+      *                   (SALES-TAX-PCT) after batch order entry was
+      *                   found carrying its own independent 0.075
+      *                   literal that could silently fall out of step.
+      ******************************************************************
+       01  HOME-STATE-TAX-RATE.
+           05  HOME-STATE-TAX-PCT          PIC 9V9(03) VALUE 0.075.
