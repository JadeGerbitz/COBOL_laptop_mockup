@@ -0,0 +1,36 @@
+      ******************************************************************
+      * INVREC.CPY
+      * Invoice transaction record - one occurrence per completed
+      * sale, written to INVOICE-FILE by PROGRAM1 (interactive) and
+      * PROGRAM3 (batch order entry). Read back by PROGRAM2 for the
+      * sales-summary report.
+      *
+      * Modification History
+      *   2026-08-08  CG  Original layout - one computer, one
+      *                   accessory total per record.
+      *   2026-08-08  CG  Replaced the single accessory field with an
+      *                   INV-ACCESSORY-LINE table (20 lines) so a
+      *                   full multi-accessory order survives on the
+      *                   transaction record.
+      *   2026-08-08  CG  Widened the accessory total and every field
+      *                   totaled from it to PIC 9(06)V9(02) to match
+      *                   the 20-line table - a full order at realistic
+      *                   prices can now exceed the old 4-digit limit.
+      ******************************************************************
+       01  INVOICE-RECORD.
+           05  INV-CUSTOMER-NAME           PIC A(15).
+           05  INV-CUSTOMER-ADDRESS        PIC A(15).
+           05  INV-CUSTOMER-CITY-ST-ZIP    PIC A(15)9(05).
+           05  INV-CUSTOMER-PHONE          PIC 9(03)A9(03)A9(04).
+           05  INV-COMPUTER-DESC           PIC A(30).
+           05  INV-COMPUTER-PRICE          PIC 9(04)V9(02).
+           05  INV-ACCESSORY-COUNT         PIC 9(02).
+           05  INV-ACCESSORY-LINE OCCURS 20 TIMES.
+               10  INV-ACC-DESC            PIC A(15).
+               10  INV-ACC-PRICE           PIC 9(04)V9(02).
+           05  INV-ACCESSORY-TOTAL         PIC 9(06)V9(02).
+           05  INV-SUB-TOTAL               PIC 9(06)V9(02).
+           05  INV-DISCOUNT                PIC 9(06)V9(02).
+           05  INV-NET-SALE                PIC 9(06)V9(02).
+           05  INV-SALES-TAX               PIC 9(06)V9(02).
+           05  INV-INVOICE-TOTAL           PIC 9(06)V9(02).
